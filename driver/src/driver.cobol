@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE
+               ASSIGN TO DYNAMIC WS-CONTROL-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT DRIVER-LOG-FILE
+               ASSIGN TO DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-PROGRAM PIC X(8).
+           05  FILLER PIC X(1).
+           05  CTL-ARG1 PIC X(9).
+           05  FILLER PIC X(1).
+           05  CTL-ARG2 PIC X(9).
+           05  FILLER PIC X(52).
+
+       FD  DRIVER-LOG-FILE.
+       01  DRIVER-LOG-RECORD PIC X(125).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-FILENAME PIC X(100).
+       01 WS-LOG-FILENAME PIC X(100) VALUE "DRIVERLOG.DAT".
+       01 WS-CHECKPOINT-FILENAME PIC X(100).
+       01 WS-CONTROL-STATUS PIC XX.
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-CHECKPOINT-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 END-OF-CONTROL VALUE 'Y'.
+       01 WS-LINE-NUMBER PIC 9(9) VALUE 0.
+       01 WS-LAST-COMPLETED-LINE PIC 9(9) VALUE 0.
+       01 WS-GCD-PATH PIC X(100).
+       01 WS-ZUNEBUG-PATH PIC X(100).
+       01 WS-COMMAND PIC X(200).
+       01 WS-CHILD-RC PIC 9(9).
+       01 WS-LINE-SWITCH PIC X VALUE 'Y'.
+           88 LINE-SUCCESS VALUE 'Y'.
+           88 LINE-FAILED VALUE 'N'.
+       01 WS-LINE-RC-SWITCH PIC X VALUE 'V'.
+           88 LINE-RC-VALIDATION VALUE 'V'.
+           88 LINE-RC-COMPUTE VALUE 'C'.
+       COPY RETCODES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-CONTROL-FILENAME FROM ARGUMENT-VALUE.
+           STRING FUNCTION TRIM(WS-CONTROL-FILENAME) DELIMITED BY SIZE
+               ".CKPT" DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-FILENAME.
+           PERFORM RESOLVE-PROGRAM-PATHS-PARAGRAPH.
+           PERFORM READ-CHECKPOINT-PARAGRAPH.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS NOT = "00" THEN
+               DISPLAY "DRIVER: UNABLE TO OPEN CONTROL FILE "
+                   WS-CONTROL-FILENAME " - STATUS " WS-CONTROL-STATUS
+               MOVE WS-RC-VALIDATION-FAIL TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM OPEN-DRIVER-LOG-PARAGRAPH.
+           PERFORM UNTIL END-OF-CONTROL
+               READ CONTROL-FILE
+                   AT END
+                       SET END-OF-CONTROL TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUMBER
+                       IF WS-LINE-NUMBER <= WS-LAST-COMPLETED-LINE
+                           PERFORM WRITE-SKIPPED-LOG-PARAGRAPH
+                       ELSE
+                           PERFORM RUN-CONTROL-LINE-PARAGRAPH
+                           PERFORM WRITE-DRIVER-LOG-PARAGRAPH
+                           IF LINE-FAILED
+                               DISPLAY "DRIVER: LINE " WS-LINE-NUMBER
+                                   " FAILED - ABORTING, RESTART FROM "
+                                   "THIS CONTROL FILE TO RESUME"
+                               IF LINE-RC-COMPUTE
+                                   MOVE WS-RC-COMPUTE-ERROR
+                                       TO RETURN-CODE
+                               ELSE
+                                   MOVE WS-RC-VALIDATION-FAIL
+                                       TO RETURN-CODE
+                               END-IF
+                               SET END-OF-CONTROL TO TRUE
+                           ELSE
+                               MOVE WS-LINE-NUMBER
+                                   TO WS-LAST-COMPLETED-LINE
+                               PERFORM WRITE-CHECKPOINT-PARAGRAPH
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CONTROL-FILE.
+           CLOSE DRIVER-LOG-FILE.
+           IF LINE-SUCCESS THEN
+               MOVE 0 TO WS-LAST-COMPLETED-LINE
+               PERFORM WRITE-CHECKPOINT-PARAGRAPH
+               MOVE WS-RC-SUCCESS TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       READ-CHECKPOINT-PARAGRAPH.
+           MOVE 0 TO WS-LAST-COMPLETED-LINE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-LAST-COMPLETED-LINE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT-PARAGRAPH.
+           MOVE WS-LAST-COMPLETED-LINE TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00" THEN
+               DISPLAY "DRIVER: UNABLE TO OPEN CHECKPOINT FILE "
+                   WS-CHECKPOINT-FILENAME " - STATUS "
+                   WS-CHECKPOINT-STATUS
+               CLOSE CONTROL-FILE
+               CLOSE DRIVER-LOG-FILE
+               MOVE WS-RC-COMPUTE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       RESOLVE-PROGRAM-PATHS-PARAGRAPH.
+           DISPLAY "GCD_PATH" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-GCD-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-GCD-PATH = SPACES THEN
+               MOVE "gcd" TO WS-GCD-PATH
+           END-IF.
+           DISPLAY "ZUNEBUG_PATH" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ZUNEBUG-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-ZUNEBUG-PATH = SPACES THEN
+               MOVE "zunebug" TO WS-ZUNEBUG-PATH
+           END-IF.
+
+       OPEN-DRIVER-LOG-PARAGRAPH.
+           OPEN EXTEND DRIVER-LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00" THEN
+               OPEN OUTPUT DRIVER-LOG-FILE
+               CLOSE DRIVER-LOG-FILE
+               OPEN EXTEND DRIVER-LOG-FILE
+               IF WS-LOG-STATUS NOT = "00" THEN
+                   DISPLAY "DRIVER: UNABLE TO OPEN LOG FILE "
+                       WS-LOG-FILENAME " - STATUS " WS-LOG-STATUS
+                   CLOSE CONTROL-FILE
+                   MOVE WS-RC-COMPUTE-ERROR TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       RUN-CONTROL-LINE-PARAGRAPH.
+           SET LINE-SUCCESS TO TRUE.
+           SET LINE-RC-VALIDATION TO TRUE.
+           MOVE SPACES TO WS-COMMAND.
+           IF FUNCTION TRIM(CTL-PROGRAM) = "GCD" THEN
+               IF FUNCTION TRIM(CTL-ARG1) IS NOT NUMERIC
+                       OR FUNCTION TRIM(CTL-ARG2) IS NOT NUMERIC THEN
+                   SET LINE-FAILED TO TRUE
+               ELSE
+                   STRING FUNCTION TRIM(WS-GCD-PATH) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(CTL-ARG1) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(CTL-ARG2) DELIMITED BY SIZE
+                       INTO WS-COMMAND
+               END-IF
+           ELSE
+               IF FUNCTION TRIM(CTL-PROGRAM) = "ZUNEBUG" THEN
+                   IF FUNCTION TRIM(CTL-ARG1) IS NOT NUMERIC THEN
+                       SET LINE-FAILED TO TRUE
+                   ELSE
+                       STRING FUNCTION TRIM(WS-ZUNEBUG-PATH)
+                               DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(CTL-ARG1) DELIMITED BY SIZE
+                           INTO WS-COMMAND
+                   END-IF
+               ELSE
+                   SET LINE-FAILED TO TRUE
+               END-IF
+           END-IF.
+           IF LINE-SUCCESS THEN
+               CALL "SYSTEM" USING WS-COMMAND
+               COMPUTE WS-CHILD-RC = RETURN-CODE / 256
+               IF WS-CHILD-RC NOT = WS-RC-SUCCESS THEN
+                   SET LINE-FAILED TO TRUE
+                   IF WS-CHILD-RC = WS-RC-VALIDATION-FAIL THEN
+                       SET LINE-RC-VALIDATION TO TRUE
+                   ELSE
+                       SET LINE-RC-COMPUTE TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-SKIPPED-LOG-PARAGRAPH.
+           MOVE SPACES TO DRIVER-LOG-RECORD.
+           STRING "LINE " DELIMITED BY SIZE
+               WS-LINE-NUMBER DELIMITED BY SIZE
+               " SKIPPED (ALREADY COMPLETED): " DELIMITED BY SIZE
+               CONTROL-RECORD DELIMITED BY SIZE
+               INTO DRIVER-LOG-RECORD.
+           WRITE DRIVER-LOG-RECORD.
+
+       WRITE-DRIVER-LOG-PARAGRAPH.
+           MOVE SPACES TO DRIVER-LOG-RECORD.
+           IF LINE-SUCCESS THEN
+               STRING "LINE " DELIMITED BY SIZE
+                   WS-LINE-NUMBER DELIMITED BY SIZE
+                   " OK: " DELIMITED BY SIZE
+                   CONTROL-RECORD DELIMITED BY SIZE
+                   INTO DRIVER-LOG-RECORD
+           ELSE
+               STRING "LINE " DELIMITED BY SIZE
+                   WS-LINE-NUMBER DELIMITED BY SIZE
+                   " FAILED: " DELIMITED BY SIZE
+                   CONTROL-RECORD DELIMITED BY SIZE
+                   INTO DRIVER-LOG-RECORD
+           END-IF.
+           WRITE DRIVER-LOG-RECORD.
