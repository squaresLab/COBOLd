@@ -0,0 +1,6 @@
+      *    SHARED RETURN-CODE VALUES FOR GCD, ZUNEBUG AND DRIVER
+      *    CALLER MOVES ONE OF THESE TO RETURN-CODE BEFORE STOP RUN SO
+      *    THE JOB SCHEDULER CAN TELL WHY A STEP DID NOT COMPLETE CLEAN.
+       01  WS-RC-SUCCESS PIC 9 VALUE 0.
+       01  WS-RC-VALIDATION-FAIL PIC 9 VALUE 1.
+       01  WS-RC-COMPUTE-ERROR PIC 9 VALUE 2.
