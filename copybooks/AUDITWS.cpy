@@ -0,0 +1,3 @@
+      *    SHARED AUDIT-TRAIL WORKING-STORAGE FOR GCD AND ZUNEBUG
+       01  WS-AUDIT-FILENAME PIC X(100) VALUE "AUDITLOG.DAT".
+       01  WS-AUDIT-STATUS PIC XX.
