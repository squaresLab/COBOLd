@@ -0,0 +1,5 @@
+      *    SHARED AUDIT-TRAIL FILE-CONTROL ENTRY FOR GCD AND ZUNEBUG
+           SELECT AUDIT-FILE
+               ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
