@@ -0,0 +1,22 @@
+      *    SHARED AUDIT-TRAIL WRITER FOR GCD AND ZUNEBUG
+      *    CALLER SETS AUD-PROGRAM, AUD-INPUT-1, AUD-INPUT-2 AND
+      *    AUD-RESULT THEN PERFORMS WRITE-AUDIT-PARAGRAPH.
+       WRITE-AUDIT-PARAGRAPH.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           DISPLAY "JOBID" UPON ENVIRONMENT-NAME.
+           ACCEPT AUD-JOBID FROM ENVIRONMENT-VALUE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00" THEN
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = "00" THEN
+                   DISPLAY "UNABLE TO OPEN AUDIT FILE "
+                       WS-AUDIT-FILENAME " - STATUS " WS-AUDIT-STATUS
+                   MOVE WS-RC-COMPUTE-ERROR TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
