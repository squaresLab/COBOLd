@@ -0,0 +1,11 @@
+      *    SHARED AUDIT-TRAIL RECORD LAYOUT FOR GCD AND ZUNEBUG
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP.
+               10  AUD-DATE PIC X(8).
+               10  AUD-TIME PIC X(8).
+           05  AUD-JOBID PIC X(8).
+           05  AUD-PROGRAM PIC X(8).
+           05  AUD-INPUT-1 PIC X(9).
+           05  AUD-INPUT-2 PIC X(9).
+           05  AUD-RESULT PIC X(40).
