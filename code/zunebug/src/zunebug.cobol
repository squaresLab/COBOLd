@@ -1,33 +1,221 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ZUNEBUG.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAYS-INPUT-FILE
+               ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT REPORT-OUTPUT-FILE
+               ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+           COPY AUDITSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAYS-INPUT-FILE.
+       01  DAYS-INPUT-RECORD PIC X(9).
+
+       FD  REPORT-OUTPUT-FILE.
+       01  REPORT-OUTPUT-RECORD PIC X(40).
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
        01 WS-YEAR PIC 9(9) VALUE 1980.
        01 WS-DAYS PIC 9(9).
+       01 WS-DAYS-ORIG PIC 9(9).
        01 WS-Q PIC 9(9).
        01 WS-R1 PIC 9(9).
        01 WS-R2 PIC 9(9).
        01 WS-R3 PIC 9(9).
+       01 WS-YEAR-DISPLAY PIC 9(4).
+       01 WS-MONTH PIC 9(2).
+       01 WS-DAY-OF-MONTH PIC 9(2).
+       01 WS-MONTH-LEN PIC 9(2).
+       01 WS-YEAR-LEN PIC 9(3).
+       01 WS-FULL-DATE PIC X(10).
+       01 WS-MONTH-DAYS-DEFAULT.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+       01 WS-MONTH-DAYS REDEFINES WS-MONTH-DAYS-DEFAULT.
+           05 WS-MONTH-DAY-LEN PIC 9(2) OCCURS 12 TIMES.
+       01 WS-DAYS-ARG PIC X(9).
+       01 WS-DAYS-MAX PIC 9(9) VALUE 73200.
+       01 WS-VALID-SWITCH PIC X VALUE 'Y'.
+           88 DAYS-VALID VALUE 'Y'.
+           88 DAYS-INVALID VALUE 'N'.
+       01 WS-ARG1 PIC X(9).
+       01 WS-INPUT-FILENAME PIC X(100).
+       01 WS-OUTPUT-FILENAME PIC X(100).
+       01 WS-INPUT-STATUS PIC XX.
+       01 WS-OUTPUT-STATUS PIC XX.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 END-OF-INPUT VALUE 'Y'.
+       01 WS-DATE-SWITCH PIC X VALUE 'N'.
+           88 DATE-FOUND VALUE 'Y'.
+       COPY AUDITWS.
+       COPY RETCODES.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            DISPLAY 1 UPON ARGUMENT-NUMBER.
-           ACCEPT WS-DAYS FROM ARGUMENT-VALUE.
-           PERFORM WITH TEST BEFORE UNTIL WS-DAYS <= 365
-      *        LEAP YEAR COMPUTATION
-               DIVIDE WS-YEAR BY 4 GIVING WS-Q REMAINDER WS-R1
-               DIVIDE WS-YEAR BY 100 GIVING WS-Q REMAINDER WS-R2
-               DIVIDE WS-YEAR BY 400 GIVING WS-Q REMAINDER WS-R3
-               IF (WS-R1 = 0 AND WS-R2 NOT = 0) OR WS-R3 = 0 THEN
-                   IF WS-DAYS IS GREATER THAN 366 THEN
-                       SUBTRACT 366 FROM WS-DAYS
-                       ADD 1 TO WS-YEAR
-                   END-IF
+           ACCEPT WS-ARG1 FROM ARGUMENT-VALUE.
+           IF WS-ARG1 = "BATCH" THEN
+               PERFORM BATCH-MODE-PARAGRAPH
+           ELSE
+               MOVE WS-ARG1 TO WS-DAYS-ARG
+               PERFORM VALIDATE-DAYS-PARAGRAPH
+               IF DAYS-INVALID THEN
+                   DISPLAY "ZUNEBUG: INVALID INPUT - WS-DAYS MUST BE "
+                       "NUMERIC, NON-ZERO, AND NOT GREATER THAN "
+                       WS-DAYS-MAX
+                   MOVE WS-RC-VALIDATION-FAIL TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE WS-DAYS TO WS-DAYS-ORIG
+               PERFORM RESOLVE-DATE-PARAGRAPH
+               DISPLAY WS-FULL-DATE
+               MOVE "ZUNEBUG" TO AUD-PROGRAM
+               MOVE WS-DAYS-ORIG TO AUD-INPUT-1
+               MOVE SPACES TO AUD-INPUT-2
+               MOVE SPACES TO AUD-RESULT
+               MOVE WS-FULL-DATE TO AUD-RESULT
+               PERFORM WRITE-AUDIT-PARAGRAPH
+               MOVE WS-RC-SUCCESS TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       VALIDATE-DAYS-PARAGRAPH.
+           SET DAYS-VALID TO TRUE.
+           IF FUNCTION TRIM(WS-DAYS-ARG) IS NOT NUMERIC THEN
+               SET DAYS-INVALID TO TRUE
+           ELSE
+               MOVE WS-DAYS-ARG TO WS-DAYS
+               IF WS-DAYS = 0 OR WS-DAYS > WS-DAYS-MAX THEN
+                   SET DAYS-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       RESOLVE-DATE-PARAGRAPH.
+           MOVE 1980 TO WS-YEAR.
+           PERFORM LEAP-YEAR-CHECK-PARAGRAPH.
+           PERFORM SET-YEAR-LENGTH-PARAGRAPH.
+           PERFORM WITH TEST BEFORE UNTIL WS-DAYS <= WS-YEAR-LEN
+               SUBTRACT WS-YEAR-LEN FROM WS-DAYS
+               ADD 1 TO WS-YEAR
+               PERFORM LEAP-YEAR-CHECK-PARAGRAPH
+               PERFORM SET-YEAR-LENGTH-PARAGRAPH
+           END-PERFORM.
+           PERFORM MONTH-DAY-PARAGRAPH.
+           MOVE WS-YEAR TO WS-YEAR-DISPLAY.
+           MOVE SPACES TO WS-FULL-DATE.
+           STRING WS-YEAR-DISPLAY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-MONTH DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-DAY-OF-MONTH DELIMITED BY SIZE
+               INTO WS-FULL-DATE.
+
+       LEAP-YEAR-CHECK-PARAGRAPH.
+      *    LEAP YEAR COMPUTATION
+           DIVIDE WS-YEAR BY 4 GIVING WS-Q REMAINDER WS-R1.
+           DIVIDE WS-YEAR BY 100 GIVING WS-Q REMAINDER WS-R2.
+           DIVIDE WS-YEAR BY 400 GIVING WS-Q REMAINDER WS-R3.
+
+       SET-YEAR-LENGTH-PARAGRAPH.
+           IF (WS-R1 = 0 AND WS-R2 NOT = 0) OR WS-R3 = 0 THEN
+               MOVE 366 TO WS-YEAR-LEN
+           ELSE
+               MOVE 365 TO WS-YEAR-LEN
+           END-IF.
+
+       MONTH-DAY-PARAGRAPH.
+           MOVE 1 TO WS-MONTH.
+           MOVE 'N' TO WS-DATE-SWITCH.
+           PERFORM UNTIL DATE-FOUND
+               IF WS-MONTH = 2 AND
+                       ((WS-R1 = 0 AND WS-R2 NOT = 0) OR WS-R3 = 0)
+                   MOVE 29 TO WS-MONTH-LEN
+               ELSE
+                   MOVE WS-MONTH-DAY-LEN(WS-MONTH) TO WS-MONTH-LEN
+               END-IF
+               IF WS-DAYS <= WS-MONTH-LEN
+                   MOVE WS-DAYS TO WS-DAY-OF-MONTH
+                   SET DATE-FOUND TO TRUE
                ELSE
-                   SUBTRACT 365 FROM WS-DAYS
-                   ADD 1 TO WS-YEAR
+                   SUBTRACT WS-MONTH-LEN FROM WS-DAYS
+                   ADD 1 TO WS-MONTH
                END-IF
            END-PERFORM.
-           DISPLAY WS-YEAR.
-           STOP RUN.               
+
+       BATCH-MODE-PARAGRAPH.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-INPUT-FILENAME FROM ARGUMENT-VALUE.
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-OUTPUT-FILENAME FROM ARGUMENT-VALUE.
+           MOVE WS-RC-SUCCESS TO RETURN-CODE.
+           OPEN INPUT DAYS-INPUT-FILE.
+           IF WS-INPUT-STATUS NOT = "00" THEN
+               DISPLAY "ZUNEBUG: UNABLE TO OPEN INPUT FILE "
+                   WS-INPUT-FILENAME " - STATUS " WS-INPUT-STATUS
+               MOVE WS-RC-VALIDATION-FAIL TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-OUTPUT-FILE.
+           IF WS-OUTPUT-STATUS NOT = "00" THEN
+               DISPLAY "ZUNEBUG: UNABLE TO OPEN OUTPUT FILE "
+                   WS-OUTPUT-FILENAME " - STATUS " WS-OUTPUT-STATUS
+               CLOSE DAYS-INPUT-FILE
+               MOVE WS-RC-VALIDATION-FAIL TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL END-OF-INPUT
+               READ DAYS-INPUT-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+                   NOT AT END
+                       MOVE DAYS-INPUT-RECORD TO WS-DAYS-ARG
+                       PERFORM VALIDATE-DAYS-PARAGRAPH
+                       MOVE SPACES TO REPORT-OUTPUT-RECORD
+                       IF DAYS-INVALID THEN
+                           STRING DAYS-INPUT-RECORD DELIMITED BY SIZE
+                               " -> ** INVALID INPUT **"
+                                   DELIMITED BY SIZE
+                               INTO REPORT-OUTPUT-RECORD
+                           WRITE REPORT-OUTPUT-RECORD
+                           MOVE WS-RC-VALIDATION-FAIL TO RETURN-CODE
+                       ELSE
+                           MOVE WS-DAYS TO WS-DAYS-ORIG
+                           PERFORM RESOLVE-DATE-PARAGRAPH
+                           STRING DAYS-INPUT-RECORD DELIMITED BY SIZE
+                               " -> " DELIMITED BY SIZE
+                               WS-FULL-DATE DELIMITED BY SIZE
+                               INTO REPORT-OUTPUT-RECORD
+                           WRITE REPORT-OUTPUT-RECORD
+                           MOVE "ZUNEBUG" TO AUD-PROGRAM
+                           MOVE WS-DAYS-ORIG TO AUD-INPUT-1
+                           MOVE SPACES TO AUD-INPUT-2
+                           MOVE SPACES TO AUD-RESULT
+                           MOVE WS-FULL-DATE TO AUD-RESULT
+                           PERFORM WRITE-AUDIT-PARAGRAPH
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE DAYS-INPUT-FILE.
+           CLOSE REPORT-OUTPUT-FILE.
+
+           COPY AUDITWRT.
