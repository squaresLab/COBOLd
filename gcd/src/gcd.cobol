@@ -1,20 +1,114 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GCD.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GCD-CACHE-FILE
+               ASSIGN TO DYNAMIC WS-CACHE-FILENAME
+               ORGANIZATION RELATIVE
+               ACCESS MODE RANDOM
+               RELATIVE KEY IS WS-CACHE-RRN
+               FILE STATUS IS WS-CACHE-STATUS.
+           COPY AUDITSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GCD-CACHE-FILE.
+       01  CACHE-RECORD.
+           05  CACHE-A PIC 9(9).
+           05  CACHE-B PIC 9(9).
+           05  CACHE-GCD PIC 9(9).
+           05  CACHE-LCM PIC 9(18).
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
        01 WS-A PIC 9(9).
        01 WS-B PIC 9(9).
+       01 WS-A-ARG PIC X(9).
+       01 WS-B-ARG PIC X(9).
+       01 WS-A-TRIMMED PIC X(9).
+       01 WS-B-TRIMMED PIC X(9).
+       01 WS-ORIG-A PIC 9(9).
+       01 WS-ORIG-B PIC 9(9).
+       01 WS-LCM PIC 9(18).
+       01 WS-CACHE-FILENAME PIC X(100) VALUE "GCDCACHE.DAT".
+       01 WS-CACHE-STATUS PIC XX.
+       01 WS-CACHE-SIZE PIC 9(9) VALUE 9973.
+       01 WS-CACHE-RRN PIC 9(9).
+       01 WS-CACHE-PROBE PIC 9(9).
+       01 WS-CACHE-SWITCH PIC X VALUE 'N'.
+           88 CACHE-HIT VALUE 'Y'.
+           88 CACHE-MISS VALUE 'N'.
+       01 WS-CACHE-SLOT-SWITCH PIC X VALUE 'Y'.
+           88 CACHE-SLOT-AVAILABLE VALUE 'Y'.
+           88 CACHE-SLOT-TABLE-FULL VALUE 'N'.
+       COPY AUDITWS.
+       COPY RETCODES.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            DISPLAY 1 UPON ARGUMENT-NUMBER.
-           ACCEPT WS-A FROM ARGUMENT-VALUE.
+           ACCEPT WS-A-ARG FROM ARGUMENT-VALUE.
            DISPLAY 2 UPON ARGUMENT-NUMBER.
-           ACCEPT WS-B FROM ARGUMENT-VALUE.
-           IF WS-A = 0 THEN
-               DISPLAY WS-B
-           END-IF
+           ACCEPT WS-B-ARG FROM ARGUMENT-VALUE.
+           MOVE SPACES TO WS-A-TRIMMED.
+           MOVE SPACES TO WS-B-TRIMMED.
+           STRING FUNCTION TRIM(WS-A-ARG) DELIMITED BY SIZE
+               INTO WS-A-TRIMMED.
+           STRING FUNCTION TRIM(WS-B-ARG) DELIMITED BY SIZE
+               INTO WS-B-TRIMMED.
+           IF WS-A-TRIMMED(1:1) = "-" OR WS-B-TRIMMED(1:1) = "-" THEN
+               DISPLAY "GCD: INVALID INPUT - WS-A AND WS-B MUST BE "
+                   "GREATER THAN ZERO"
+               MOVE WS-RC-VALIDATION-FAIL TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF FUNCTION TRIM(WS-A-ARG) IS NOT NUMERIC
+                   OR FUNCTION TRIM(WS-B-ARG) IS NOT NUMERIC THEN
+               DISPLAY "GCD: INVALID INPUT - WS-A AND WS-B MUST BE "
+                   "NUMERIC"
+               MOVE WS-RC-VALIDATION-FAIL TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-A-ARG TO WS-A.
+           MOVE WS-B-ARG TO WS-B.
+           IF WS-A = 0 OR WS-B = 0 THEN
+               DISPLAY "GCD: INVALID INPUT - WS-A AND WS-B MUST BE "
+                   "GREATER THAN ZERO"
+               MOVE WS-RC-VALIDATION-FAIL TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-A TO WS-ORIG-A.
+           MOVE WS-B TO WS-ORIG-B.
+           PERFORM OPEN-CACHE-PARAGRAPH.
+           PERFORM LOOKUP-CACHE-PARAGRAPH.
+           IF CACHE-HIT THEN
+               MOVE CACHE-GCD TO WS-A
+               MOVE CACHE-LCM TO WS-LCM
+           ELSE
+               PERFORM COMPUTE-GCD-PARAGRAPH
+               PERFORM FIX-PARAGRAPH
+               PERFORM STORE-CACHE-PARAGRAPH
+           END-IF.
+           PERFORM CLOSE-CACHE-PARAGRAPH.
+           DISPLAY WS-A.
+           DISPLAY WS-LCM.
+           MOVE "GCD" TO AUD-PROGRAM.
+           MOVE WS-ORIG-A TO AUD-INPUT-1.
+           MOVE WS-ORIG-B TO AUD-INPUT-2.
+           MOVE SPACES TO AUD-RESULT.
+           STRING "GCD=" DELIMITED BY SIZE
+               WS-A DELIMITED BY SIZE
+               " LCM=" DELIMITED BY SIZE
+               WS-LCM DELIMITED BY SIZE
+               INTO AUD-RESULT.
+           PERFORM WRITE-AUDIT-PARAGRAPH.
+           MOVE WS-RC-SUCCESS TO RETURN-CODE.
+           STOP RUN.
+
+       COMPUTE-GCD-PARAGRAPH.
            PERFORM WITH TEST BEFORE UNTIL WS-B = 0
                IF WS-A IS GREATER THAN WS-B THEN
                    COMPUTE WS-A =WS-A - WS-B
@@ -22,10 +116,65 @@
                    COMPUTE WS-B =WS-B - WS-A
                END-IF
            END-PERFORM.
-           DISPLAY WS-A.
-           STOP RUN.
 
        FIX-PARAGRAPH.
-      *    IGNORE THIS, IT'S NOT HERE JUST TO SEED A FIX
-           STOP RUN
-           STOP RUN.
+           COMPUTE WS-LCM = WS-ORIG-A * WS-ORIG-B / WS-A.
+
+       OPEN-CACHE-PARAGRAPH.
+           OPEN I-O GCD-CACHE-FILE.
+           IF WS-CACHE-STATUS NOT = "00" THEN
+               OPEN OUTPUT GCD-CACHE-FILE
+               CLOSE GCD-CACHE-FILE
+               OPEN I-O GCD-CACHE-FILE
+               IF WS-CACHE-STATUS NOT = "00" THEN
+                   DISPLAY "GCD: UNABLE TO OPEN CACHE FILE "
+                       WS-CACHE-FILENAME " - STATUS " WS-CACHE-STATUS
+                   MOVE WS-RC-COMPUTE-ERROR TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       COMPUTE-HASH-PARAGRAPH.
+           COMPUTE WS-CACHE-RRN =
+               FUNCTION MOD ((WS-ORIG-A * 31 + WS-ORIG-B) WS-CACHE-SIZE)
+                   + 1.
+
+       LOOKUP-CACHE-PARAGRAPH.
+           PERFORM COMPUTE-HASH-PARAGRAPH.
+           SET CACHE-MISS TO TRUE.
+           SET CACHE-SLOT-TABLE-FULL TO TRUE.
+           MOVE 0 TO WS-CACHE-PROBE.
+           PERFORM UNTIL CACHE-HIT OR WS-CACHE-PROBE >= WS-CACHE-SIZE
+               READ GCD-CACHE-FILE
+                   INVALID KEY
+                       SET CACHE-SLOT-AVAILABLE TO TRUE
+                       MOVE WS-CACHE-SIZE TO WS-CACHE-PROBE
+                   NOT INVALID KEY
+                       IF CACHE-A = WS-ORIG-A AND CACHE-B = WS-ORIG-B
+                           SET CACHE-HIT TO TRUE
+                       ELSE
+                           ADD 1 TO WS-CACHE-PROBE
+                           ADD 1 TO WS-CACHE-RRN
+                           IF WS-CACHE-RRN > WS-CACHE-SIZE
+                               MOVE 1 TO WS-CACHE-RRN
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       STORE-CACHE-PARAGRAPH.
+           IF CACHE-SLOT-AVAILABLE THEN
+               MOVE WS-ORIG-A TO CACHE-A
+               MOVE WS-ORIG-B TO CACHE-B
+               MOVE WS-A TO CACHE-GCD
+               MOVE WS-LCM TO CACHE-LCM
+               WRITE CACHE-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           END-IF.
+
+       CLOSE-CACHE-PARAGRAPH.
+           CLOSE GCD-CACHE-FILE.
+
+           COPY AUDITWRT.
